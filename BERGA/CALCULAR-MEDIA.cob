@@ -1,37 +1,361 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULAR-MEDIA.
-       AUTHOR. BERGAMASCHI, MARCELO.
-       DATE-WRITTEN. 05-03-1999.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-PC.
-       OBJECT-COMPUTER. IBM-PC.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  P1        PIC 99V9  VALUE ZEROS.
-       77  P2        PIC 99V9  VALUE ZEROS.
-       77  P3        PIC 99V9  VALUE ZEROS.
-       77  P4        PIC 99V9  VALUE ZEROS.
-       77  MEDIA     PIC 99V9  VALUE ZEROS.
-       77  MASCARA   PIC Z9,9.
-
-       PROCEDURE DIVISION.
-       INICIO.
-           DISPLAY "Digite a 1a nota: ".
-           ACCEPT P1.
-           DISPLAY "Digite a 2a nota: ".
-           ACCEPT P2.
-           DISPLAY "Digite a 3a nota: ".
-           ACCEPT P3.
-           DISPLAY "Digite a 4a nota: ".
-           ACCEPT P4.
-
-           COMPUTE MEDIA = (P1 + P2 + P3 + P4) / 4.
-           MOVE MEDIA TO MASCARA.
-           DISPLAY "A media e: " MASCARA.
-
-           STOP RUN.
+000010       Identification Division.
+000020       Program-Id.              CALCULAR-MEDIA.
+000030       Author.                  BERGAMASCHI, MARCELO.
+000040       Installation             IFSP CBT.
+000050       Date-Written             05/03/1999.
+000060       Date-Compiled            .
+000070       Security                 PROGRAMA PARA CALCULAR A MEDIA
+000080                                PONDERADA DE UMA TURMA DE ALUNOS,
+000090                                COM REGRA DE RECUPERACAO, E
+000100                                EMITIR O BOLETIM DA TURMA.
+000110*
+000120*    HISTORICO DE ALTERACOES
+000130*    DATA       AUTOR   DESCRICAO
+000140*    05/03/1999 MB      VERSAO ORIGINAL - UM ALUNO POR EXECUCAO,
+000150*                       VIA ACCEPT NO CONSOLE, MEDIA SIMPLES DAS
+000160*                       QUATRO NOTAS.
+000170*    09/08/2026 MSL     CONVERTIDO PARA PROCESSAMENTO EM LOTE A
+000180*                       PARTIR DO CADASTRO ALUNO-MASTER, COM
+000190*                       EMISSAO DO BOLETIM DA TURMA.
+000200*    09/08/2026 MSL     A MEDIA PASSOU A SER PONDERADA POR NOTA,
+000210*                       COM REGRA DE RECUPERACAO PARA QUEM FICAR
+000220*                       ENTRE A MEDIA MINIMA E A MEDIA DE
+000230*                       APROVACAO.
+000240*    09/08/2026 MSL     INCLUIDO O RELATORIO-RESUMO DA TURMA AO
+000250*                       FINAL DO BOLETIM (APROVADOS, REPROVADOS,
+000260*                       MEDIA DA TURMA, MAIOR E MENOR MEDIA).
+000262*    09/08/2026 MSL     AS LINHAS DE MAIOR/MENOR MEDIA DO RESUMO
+000264*                       PASSARAM A SER SUPRIMIDAS QUANDO A TURMA
+000266*                       NAO TEM NENHUM ALUNO, EM VEZ DE IMPRIMIR
+000268*                       OS VALORES-SENTINELA (ZERO/99,9) DE
+000269*                       MAIOR-MEDIA E MENOR-MEDIA.
+000271*    09/08/2026 MSL     A MEDIA-FINAL PASSOU A SER ARREDONDADA NA
+000272*                       CONVERSAO DE MEDIA-PARCIAL EM VEZ DE
+000273*                       TRUNCADA, PARA QUE UMA MEDIA NO LIMITE DA
+000274*                       APROVACAO NAO SEJA REPROVADA POR PERDA DA
+000275*                       SEGUNDA CASA DECIMAL.
+000276*
+000280       Environment DIVISION.
+000290       Configuration Section.
+000300       SOURCE-COMPUTER.         MEU PC.
+000310       OBJECT-COMPUTER.         MEU PC.
+000320       SPECIAL-NAMES.
+000330           DECIMAL-POINT Is COMMA.
+000340
+000350       INPUT-OUTPUT SECTION.
+000360       FILE-CONTROL.
+000370           SELECT ALUNO-MASTER     ASSIGN TO "ALUNOS"
+000380               ORGANIZATION IS LINE SEQUENTIAL.
+000390
+000400           SELECT BOLETIM-TURMA    ASSIGN TO "BOLETIM"
+000410               ORGANIZATION IS LINE SEQUENTIAL.
+000420
+000430       Data Division.
+000440       FILE SECTION.
+000450       FD  ALUNO-MASTER
+000460           LABEL RECORD IS STANDARD.
+000470       COPY "CB-ALUNO.cpy".
+000480
+000490       FD  BOLETIM-TURMA
+000500           LABEL RECORD IS STANDARD.
+000510       01  LINHA-BOLETIM               PIC X(100).
+000520
+000530       WORKING-STORAGE SECTION.
+000540*
+000550*    AREA DE CONTROLE DO LACO DE PROCESSAMENTO
+000560*
+000570       77  IND-FIM-ALUNO           PIC X(01) VALUE "N".
+000580           88  FIM-ALUNO               VALUE "S".
+000590       77  IDX-NOTA                PIC 9(01) COMP VALUE ZEROS.
+000600*
+000610*    TABELA DE PESOS DAS QUATRO AVALIACOES, NA ORDEM P1 A P4.
+000620*    CARREGADA POR VALUE/REDEFINES, NA FALTA DE UM CADASTRO
+000630*    PROPRIO PARA OS PESOS DA TURMA.
+000640*
+000650       01  TABELA-PESO-NOTA.
+000660           05  FILLER              PIC 9V99 VALUE 0,20.
+000670           05  FILLER              PIC 9V99 VALUE 0,20.
+000680           05  FILLER              PIC 9V99 VALUE 0,30.
+000690           05  FILLER              PIC 9V99 VALUE 0,30.
+000700       01  TAB-PESO-NOTA REDEFINES TABELA-PESO-NOTA.
+000710           05  TAB-PESO            OCCURS 4 TIMES
+000720                                    PIC 9V99.
+000730*
+000740*    CRITERIOS DE APROVACAO E RECUPERACAO DA TURMA
+000750*
+000760       77  MEDIA-APROVACAO         PIC 9V9   VALUE 6,0.
+000770       77  MEDIA-MINIMA-RECUPER    PIC 9V9   VALUE 3,0.
+000780*
+000790*    CAMPOS DE CALCULO DO ALUNO CORRENTE
+000800*
+000810       77  MEDIA-PARCIAL           PIC 99V99 VALUE ZEROS.
+000820       77  MEDIA-FINAL             PIC 99V9  VALUE ZEROS.
+000830       77  IND-USOU-RECUPERACAO    PIC X(01) VALUE "N".
+000840           88  USOU-RECUPERACAO        VALUE "S".
+000850       77  SITUACAO-ALUNO          PIC X(20) VALUE SPACES.
+000860*
+000870*    TOTALIZADORES E EXTREMOS DA TURMA
+000880*
+000890       77  TOTAL-ALUNOS            PIC 9(05) COMP VALUE ZEROS.
+000900       77  TOTAL-APROVADOS         PIC 9(05) COMP VALUE ZEROS.
+000910       77  TOTAL-REPROVADOS        PIC 9(05) COMP VALUE ZEROS.
+000920       77  SOMA-MEDIA-TURMA        PIC 9(07)V9 VALUE ZEROS.
+000930       77  MEDIA-TURMA             PIC 99V9  VALUE ZEROS.
+000940       77  MAIOR-MEDIA             PIC 99V9  VALUE ZEROS.
+000950       77  MAIOR-MEDIA-MATRICULA   PIC 9(06) VALUE ZEROS.
+000960       77  MAIOR-MEDIA-NOME        PIC X(30) VALUE SPACES.
+000970       77  MENOR-MEDIA             PIC 99V9  VALUE 99,9.
+000980       77  MENOR-MEDIA-MATRICULA   PIC 9(06) VALUE ZEROS.
+000990       77  MENOR-MEDIA-NOME        PIC X(30) VALUE SPACES.
+001000*
+001010*    LINHAS DE IMPRESSAO DO BOLETIM DA TURMA
+001020*
+001030       01  LINHA-CABECALHO-1.
+001040           05  FILLER          PIC X(19) VALUE
+001045               "BOLETIM DA TURMA - ".
+001048           05  FILLER          PIC X(41) VALUE
+001049               "MEDIA PONDERADA COM RECUPERACAO".
+001060       01  LINHA-CABECALHO-2.
+001070           05  FILLER          PIC X(39) VALUE
+001075               "MATRIC  NOME                           ".
+001078           05  FILLER          PIC X(21) VALUE
+001079               "MEDIA  SITUACAO".
+001090       01  LINHA-DETALHE.
+001100           05  LD-MATRICULA        PIC 9(06).
+001110           05  FILLER              PIC X(02) VALUE SPACES.
+001120           05  LD-NOME             PIC X(30).
+001130           05  FILLER              PIC X(02) VALUE SPACES.
+001140           05  LD-MEDIA            PIC Z9,9.
+001150           05  FILLER              PIC X(02) VALUE SPACES.
+001160           05  LD-SITUACAO         PIC X(20).
+001170       01  LINHA-BRANCO            PIC X(01) VALUE SPACES.
+001180       01  LINHA-RESUMO-TITULO.
+001190           05  FILLER              PIC X(30) VALUE
+001200               "RESUMO DA TURMA".
+001210       01  LINHA-RESUMO-ALUNOS.
+001220           05  FILLER              PIC X(24) VALUE
+001230               "TOTAL DE ALUNOS:       ".
+001240           05  LR-TOTAL-ALUNOS     PIC Z.ZZ9.
+001250       01  LINHA-RESUMO-APROVADOS.
+001260           05  FILLER              PIC X(24) VALUE
+001270               "APROVADOS:             ".
+001280           05  LR-APROVADOS        PIC Z.ZZ9.
+001290       01  LINHA-RESUMO-REPROVADOS.
+001300           05  FILLER              PIC X(24) VALUE
+001310               "REPROVADOS:            ".
+001320           05  LR-REPROVADOS       PIC Z.ZZ9.
+001330       01  LINHA-RESUMO-MEDIA.
+001340           05  FILLER              PIC X(24) VALUE
+001350               "MEDIA DA TURMA:        ".
+001360           05  LR-MEDIA-TURMA      PIC Z9,9.
+001370       01  LINHA-RESUMO-MAIOR.
+001380           05  FILLER              PIC X(16) VALUE
+001390               "MAIOR MEDIA:   ".
+001400           05  LR-MAIOR-MEDIA      PIC Z9,9.
+001410           05  FILLER              PIC X(02) VALUE SPACES.
+001420           05  LR-MAIOR-MATRICULA  PIC 9(06).
+001430           05  FILLER              PIC X(02) VALUE SPACES.
+001440           05  LR-MAIOR-NOME       PIC X(30).
+001450       01  LINHA-RESUMO-MENOR.
+001460           05  FILLER              PIC X(16) VALUE
+001470               "MENOR MEDIA:   ".
+001480           05  LR-MENOR-MEDIA      PIC Z9,9.
+001490           05  FILLER              PIC X(02) VALUE SPACES.
+001500           05  LR-MENOR-MATRICULA  PIC 9(06).
+001510           05  FILLER              PIC X(02) VALUE SPACES.
+001520           05  LR-MENOR-NOME       PIC X(30).
+001530
+001540       PROCEDURE DIVISION.
+001550*
+001560*    ==================================================
+001570*    0000-MAINLINE
+001580*    ROTINA PRINCIPAL - CONTROLA O LOTE DO BOLETIM DA
+001590*    TURMA DO INICIO AO FIM.
+001600*    ==================================================
+001610       0000-MAINLINE.
+001620           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001630
+001640           PERFORM 2000-PROCESSAR-ALUNO THRU 2000-EXIT
+001650               UNTIL FIM-ALUNO.
+001660
+001670           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+001680
+001690           STOP RUN.
+001700*
+001710*    --------------------------------------------------
+001720*    1000-INICIALIZAR
+001730*    ABRE OS ARQUIVOS E LE O PRIMEIRO ALUNO DO CADASTRO.
+001740*    --------------------------------------------------
+001750       1000-INICIALIZAR.
+001760           OPEN INPUT  ALUNO-MASTER.
+001770           OPEN OUTPUT BOLETIM-TURMA.
+001780
+001790           WRITE LINHA-BOLETIM FROM LINHA-CABECALHO-1.
+001800           WRITE LINHA-BOLETIM FROM LINHA-CABECALHO-2.
+001810
+001840
+001850           PERFORM 1200-LER-ALUNO THRU 1200-EXIT.
+001860       1000-EXIT.
+001870           EXIT.
+001880*
+001890*    --------------------------------------------------
+001900*    1200-LER-ALUNO
+001910*    LE O PROXIMO REGISTRO DO CADASTRO DE ALUNOS.
+001920*    --------------------------------------------------
+001930       1200-LER-ALUNO.
+001940           READ ALUNO-MASTER
+001950               AT END
+001960                   SET FIM-ALUNO TO TRUE
+001970           END-READ.
+001980       1200-EXIT.
+001990           EXIT.
+002000*
+002010*    ==================================================
+002020*    2000-PROCESSAR-ALUNO
+002030*    CALCULA E EMITE A LINHA DE UM ALUNO, ACUMULA OS
+002040*    TOTAIS DA TURMA E LE O PROXIMO REGISTRO.
+002050*    ==================================================
+002060       2000-PROCESSAR-ALUNO.
+002070           PERFORM 4000-CALCULAR-MEDIA THRU 4000-EXIT.
+002080           PERFORM 5000-GRAVAR-DETALHE THRU 5000-EXIT.
+002090           PERFORM 6000-ACUMULAR-TOTAIS THRU 6000-EXIT.
+002100
+002110           PERFORM 1200-LER-ALUNO THRU 1200-EXIT.
+002120       2000-EXIT.
+002130           EXIT.
+002140*
+002150*    --------------------------------------------------
+002160*    4000-CALCULAR-MEDIA
+002170*    APURA A MEDIA PONDERADA DO ALUNO CORRENTE E APLICA A
+002180*    REGRA DE RECUPERACAO PARA QUEM FICOU ENTRE A MEDIA
+002190*    MINIMA E A MEDIA DE APROVACAO.
+002200*    --------------------------------------------------
+002210       4000-CALCULAR-MEDIA.
+002220           MOVE ZEROS TO MEDIA-PARCIAL.
+002230           MOVE "N"   TO IND-USOU-RECUPERACAO.
+002240
+002250           PERFORM 4100-SOMAR-NOTA-PONDERADA THRU 4100-EXIT
+002260               VARYING IDX-NOTA FROM 1 BY 1
+002270               UNTIL IDX-NOTA > 4.
+002280
+002290           COMPUTE MEDIA-FINAL ROUNDED = MEDIA-PARCIAL.
+002300
+002310           IF MEDIA-FINAL >= MEDIA-MINIMA-RECUPER
+002320               AND MEDIA-FINAL < MEDIA-APROVACAO
+002330               SET USOU-RECUPERACAO TO TRUE
+002340               COMPUTE MEDIA-FINAL ROUNDED =
+002350                   (MEDIA-PARCIAL + ALU-NOTA-RECUPERACAO) / 2
+002360           END-IF.
+002370
+002380           IF MEDIA-FINAL >= MEDIA-APROVACAO
+002390               IF USOU-RECUPERACAO
+002400                   MOVE "APROVADO P/ RECUPERACAO"
+002402                       TO SITUACAO-ALUNO
+002410               ELSE
+002420                   MOVE "APROVADO"
+002422                       TO SITUACAO-ALUNO
+002430               END-IF
+002440           ELSE
+002450               MOVE "REPROVADO"
+002452                   TO SITUACAO-ALUNO
+002460           END-IF.
+002470       4000-EXIT.
+002480           EXIT.
+002490*
+002500*    --------------------------------------------------
+002510*    4100-SOMAR-NOTA-PONDERADA
+002520*    SOMA A NOTA DE UMA AVALIACAO, JA MULTIPLICADA PELO
+002530*    SEU PESO NA TABELA TAB-PESO, NA MEDIA PARCIAL.
+002540*    --------------------------------------------------
+002550       4100-SOMAR-NOTA-PONDERADA.
+002560           COMPUTE MEDIA-PARCIAL =
+002570               MEDIA-PARCIAL
+002580               + (ALU-NOTA (IDX-NOTA) * TAB-PESO (IDX-NOTA)).
+002590       4100-EXIT.
+002600           EXIT.
+002610*
+002620*    --------------------------------------------------
+002630*    5000-GRAVAR-DETALHE
+002640*    EMITE A LINHA DO ALUNO NO BOLETIM DA TURMA.
+002650*    --------------------------------------------------
+002660       5000-GRAVAR-DETALHE.
+002670           MOVE ALU-MATRICULA TO LD-MATRICULA.
+002680           MOVE ALU-NOME      TO LD-NOME.
+002690           MOVE MEDIA-FINAL   TO LD-MEDIA.
+002700           MOVE SITUACAO-ALUNO TO LD-SITUACAO.
+002710           WRITE LINHA-BOLETIM FROM LINHA-DETALHE.
+002720       5000-EXIT.
+002730           EXIT.
+002740*
+002750*    --------------------------------------------------
+002760*    6000-ACUMULAR-TOTAIS
+002770*    ACUMULA OS TOTAIS DA TURMA E ATUALIZA A MAIOR E A
+002780*    MENOR MEDIA ENCONTRADAS ATE AQUI.
+002790*    --------------------------------------------------
+002800       6000-ACUMULAR-TOTAIS.
+002810           ADD 1 TO TOTAL-ALUNOS.
+002820           ADD MEDIA-FINAL TO SOMA-MEDIA-TURMA.
+002830
+002840           IF MEDIA-FINAL >= MEDIA-APROVACAO
+002850               ADD 1 TO TOTAL-APROVADOS
+002860           ELSE
+002870               ADD 1 TO TOTAL-REPROVADOS
+002880           END-IF.
+002890
+002900           IF MEDIA-FINAL > MAIOR-MEDIA
+002910               MOVE MEDIA-FINAL   TO MAIOR-MEDIA
+002920               MOVE ALU-MATRICULA TO MAIOR-MEDIA-MATRICULA
+002930               MOVE ALU-NOME      TO MAIOR-MEDIA-NOME
+002940           END-IF.
+002950
+002960           IF MEDIA-FINAL < MENOR-MEDIA
+002970               MOVE MEDIA-FINAL   TO MENOR-MEDIA
+002980               MOVE ALU-MATRICULA TO MENOR-MEDIA-MATRICULA
+002990               MOVE ALU-NOME      TO MENOR-MEDIA-NOME
+003000           END-IF.
+003010       6000-EXIT.
+003020           EXIT.
+003030*
+003040*    ==================================================
+003050*    8000-FINALIZAR
+003060*    EMITE O RESUMO DA TURMA AO FINAL DO BOLETIM E FECHA
+003070*    OS ARQUIVOS.
+003080*    ==================================================
+003090       8000-FINALIZAR.
+003100           IF TOTAL-ALUNOS > ZEROS
+003110               COMPUTE MEDIA-TURMA ROUNDED =
+003120                   SOMA-MEDIA-TURMA / TOTAL-ALUNOS
+003130           END-IF.
+003140
+003150           WRITE LINHA-BOLETIM FROM LINHA-BRANCO.
+003160           WRITE LINHA-BOLETIM FROM LINHA-RESUMO-TITULO.
+003170
+003180           MOVE TOTAL-ALUNOS      TO LR-TOTAL-ALUNOS.
+003190           WRITE LINHA-BOLETIM FROM LINHA-RESUMO-ALUNOS.
+003200
+003210           MOVE TOTAL-APROVADOS   TO LR-APROVADOS.
+003220           WRITE LINHA-BOLETIM FROM LINHA-RESUMO-APROVADOS.
+003230
+003240           MOVE TOTAL-REPROVADOS  TO LR-REPROVADOS.
+003250           WRITE LINHA-BOLETIM FROM LINHA-RESUMO-REPROVADOS.
+003260
+003270           MOVE MEDIA-TURMA       TO LR-MEDIA-TURMA.
+003280           WRITE LINHA-BOLETIM FROM LINHA-RESUMO-MEDIA.
+003290
+003295           IF TOTAL-ALUNOS > ZEROS
+003300               MOVE MAIOR-MEDIA           TO LR-MAIOR-MEDIA
+003310               MOVE MAIOR-MEDIA-MATRICULA TO LR-MAIOR-MATRICULA
+003320               MOVE MAIOR-MEDIA-NOME      TO LR-MAIOR-NOME
+003330               WRITE LINHA-BOLETIM FROM LINHA-RESUMO-MAIOR
+003340
+003350               MOVE MENOR-MEDIA           TO LR-MENOR-MEDIA
+003360               MOVE MENOR-MEDIA-MATRICULA TO LR-MENOR-MATRICULA
+003370               MOVE MENOR-MEDIA-NOME      TO LR-MENOR-NOME
+003380               WRITE LINHA-BOLETIM FROM LINHA-RESUMO-MENOR
+003385           END-IF.
+003390
+003400           CLOSE ALUNO-MASTER, BOLETIM-TURMA.
+003410       8000-EXIT.
+003420           EXIT.
+003430
+003440       END PROGRAM CALCULAR-MEDIA.
