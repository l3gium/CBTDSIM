@@ -0,0 +1,15 @@
+000010******************************************************************
+000020*    COPY MEMBER    : CB-ALUNO.CPY
+000030*    DESCRICAO       : LAYOUT DO CADASTRO DE ALUNOS (ARQUIVO
+000040*                      ALUNO-MASTER) USADO PELO CALCULO DE
+000050*                      MEDIAS EM LOTE DE UMA TURMA.
+000060*    HISTORICO DE ALTERACOES
+000070*    DATA       AUTOR   DESCRICAO
+000080*    09/08/2026 MSL     CRIACAO DO LAYOUT PARA O BOLETIM EM LOTE.
+000090******************************************************************
+000100 01  REG-ALUNO.
+000110     05  ALU-MATRICULA               PIC 9(06).
+000120     05  ALU-NOME                    PIC X(30).
+000130     05  ALU-NOTA                    OCCURS 4 TIMES
+000140                                      PIC 99V9.
+000150     05  ALU-NOTA-RECUPERACAO        PIC 99V9.
