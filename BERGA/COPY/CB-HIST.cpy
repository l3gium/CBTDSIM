@@ -0,0 +1,19 @@
+000010******************************************************************
+000020*    COPY MEMBER    : CB-HIST.CPY
+000030*    DESCRICAO       : LAYOUT DO HISTORICO DE FOLHA DE PAGAMENTO
+000040*                      (ARQUIVO SEQUENCIAL HIST-FOLHA), GRAVADO
+000050*                      POR EXTENSAO A CADA EXECUCAO.
+000060*    HISTORICO DE ALTERACOES
+000070*    DATA       AUTOR   DESCRICAO
+000080*    08/08/2026 MSL     CRIACAO DO LAYOUT PARA RECONCILIACAO
+000090*                       MENSAL DA FOLHA.
+000100******************************************************************
+000110 01  REG-HISTORICO.
+000120     05  HIST-DATA                   PIC 9(08).
+000130     05  HIST-MATRICULA              PIC 9(06).
+000140     05  HIST-SAL-BRUTO              PIC 9(09)V99.
+000150     05  HIST-INSS                   PIC 9(09)V99.
+000160     05  HIST-IRRF                   PIC 9(09)V99.
+000170     05  HIST-SAL-LIQUIDO            PIC 9(09)V99.
+000180     05  HIST-FAIXA-APLICADA         PIC X(06).
+000190
\ No newline at end of file
