@@ -0,0 +1,21 @@
+000010******************************************************************
+000020*    COPY MEMBER    : CB-EMPLOY.CPY
+000030*    DESCRICAO       : LAYOUT DO CADASTRO MESTRE DE FUNCIONARIOS
+000040*                      (ARQUIVO EMPLOYEE-MASTER) USADO PELA
+000050*                      FOLHA DE PAGAMENTO EM LOTE.
+000060*    HISTORICO DE ALTERACOES
+000070*    DATA       AUTOR   DESCRICAO
+000080*    08/08/2026 MSL     CRIACAO DO LAYOUT PARA A FOLHA EM LOTE.
+000085*    09/08/2026 MSL     INCLUIDAS AS HORAS EXTRAS NORMAIS (50%)
+000087*                       E AS HORAS EXTRAS EM DOMINGO/FERIADO
+000088*                       (100%).
+000090******************************************************************
+000100 01  REG-FUNCIONARIO.
+000110     05  FUNC-MATRICULA              PIC 9(06).
+000120     05  FUNC-NOME                   PIC X(30).
+000130     05  FUNC-VAL-HORA               PIC 9(07)V99.
+000140     05  FUNC-QTD-HORA               PIC 9(03).
+000145     05  FUNC-QTD-DEPENDENTE         PIC 9(02).
+000146     05  FUNC-QTD-HORA-EXTRA         PIC 9(03).
+000147     05  FUNC-QTD-HORA-EXTRA-DOM     PIC 9(03).
+000150
\ No newline at end of file
