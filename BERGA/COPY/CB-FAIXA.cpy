@@ -0,0 +1,16 @@
+000010******************************************************************
+000020*    COPY MEMBER    : CB-FAIXA.CPY
+000030*    DESCRICAO       : LAYOUT DA TABELA DE FAIXAS DO IRRF
+000040*                      (ARQUIVO INDEXADO TAB-IRRF), MANTIDA
+000050*                      PELO PROGRAMA IRRF-MANUT.
+000060*    HISTORICO DE ALTERACOES
+000070*    DATA       AUTOR   DESCRICAO
+000080*    08/08/2026 MSL     CRIACAO DO LAYOUT PARA A TABELA ANUAL
+000090*                       DE FAIXAS DO IMPOSTO DE RENDA.
+000100******************************************************************
+000110 01  REG-FAIXA-IRRF.
+000120     05  FAIXA-NUMERO                PIC 9(02).
+000130     05  FAIXA-LIMITE                PIC 9(09)V99.
+000140     05  FAIXA-ALIQUOTA              PIC 9V999.
+000150     05  FAIXA-DEDUCAO               PIC 9(09)V99.
+000160     05  FAIXA-DESCRICAO             PIC X(06).
