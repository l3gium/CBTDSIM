@@ -0,0 +1,225 @@
+000010       Identification Division.
+000020       Program-Id.              IRRF-MANUT.
+000030       Author.                  EQUIPE DE MANUTENCAO IFSP CBT.
+000040       Installation             IFSP CBT.
+000050       Date-Written             08/08/2026.
+000060       Date-Compiled            .
+000070       Security                 MANUTENCAO ANUAL DA TABELA DE
+000080                                FAIXAS DO IMPOSTO DE RENDA
+000090                                USADA POR SALARIO-LIQUIDO.
+000100*
+000110*    HISTORICO DE ALTERACOES
+000120*    DATA       AUTOR   DESCRICAO
+000130*    08/08/2026 MSL     VERSAO ORIGINAL - INCLUSAO, ALTERACAO,
+000140*                       EXCLUSAO E LISTAGEM DAS FAIXAS DO
+000150*                       IRRF, PARA CARGA DA TABELA DO ANO SEM
+000160*                       RECOMPILAR SALARIO-LIQUIDO.
+000170*
+000180       Environment DIVISION.
+000190       Configuration Section.
+000200       SOURCE-COMPUTER.         MEU PC.
+000210       OBJECT-COMPUTER.         MEU PC.
+000220       SPECIAL-NAMES.
+000230           DECIMAL-POINT Is COMMA.
+000240
+000250       INPUT-OUTPUT SECTION.
+000260       FILE-CONTROL.
+000270           SELECT TAB-IRRF         ASSIGN TO "TABIRRF"
+000280               ORGANIZATION IS INDEXED
+000290               ACCESS MODE IS DYNAMIC
+000300               RECORD KEY IS FAIXA-NUMERO
+000310               FILE STATUS IS FS-TAB-IRRF.
+000320
+000330       Data Division.
+000340       FILE SECTION.
+000350       FD  TAB-IRRF
+000360           LABEL RECORD IS STANDARD.
+000370       COPY "CB-FAIXA.cpy".
+000380
+000390       WORKING-STORAGE SECTION.
+000400       77  FS-TAB-IRRF             PIC X(02) VALUE "00".
+000410       77  IND-CONTINUA            PIC X(01) VALUE "S".
+000420           88  CONTINUA-MANUTENCAO     VALUE "S".
+000430       77  OPCAO-MENU              PIC 9(01) VALUE ZEROS.
+000440           88  OPCAO-INCLUIR           VALUE 1.
+000450           88  OPCAO-ALTERAR           VALUE 2.
+000460           88  OPCAO-EXCLUIR           VALUE 3.
+000470           88  OPCAO-LISTAR            VALUE 4.
+000480           88  OPCAO-SAIR              VALUE 5.
+000490       77  IND-FIM-LISTAGEM        PIC X(01) VALUE "N".
+000500           88  FIM-LISTAGEM            VALUE "S".
+000510       77  MASC-LIMITE             PIC Z.ZZZ.ZZ9,99.
+000520       77  MASC-DEDUCAO            PIC Z.ZZZ.ZZ9,99.
+000530       77  MASC-ALIQUOTA           PIC Z9,999.
+000540
+000550       PROCEDURE DIVISION.
+000560*
+000570*    ==================================================
+000580*    0000-MAINLINE
+000590*    APRESENTA O MENU DE MANUTENCAO DA TABELA DO IRRF
+000600*    ATE O OPERADOR ESCOLHER ENCERRAR.
+000610*    ==================================================
+000620       0000-MAINLINE.
+000630           OPEN I-O TAB-IRRF.
+000640           IF FS-TAB-IRRF = "35"
+000650               OPEN OUTPUT TAB-IRRF
+000660               CLOSE TAB-IRRF
+000670               OPEN I-O TAB-IRRF
+000680           END-IF.
+000690
+000700           PERFORM 1000-PROCESSAR-MENU THRU 1000-EXIT
+000710               UNTIL OPCAO-SAIR.
+000720
+000730           CLOSE TAB-IRRF.
+000740           STOP RUN.
+000750*
+000760*    --------------------------------------------------
+000770*    1000-PROCESSAR-MENU
+000780*    LE A OPCAO DO OPERADOR E CHAMA A ROTINA CORRESPON-
+000790*    DENTE DE MANUTENCAO DA TABELA.
+000800*    --------------------------------------------------
+000810       1000-PROCESSAR-MENU.
+000820           DISPLAY " ".
+000830           DISPLAY "MANUTENCAO DA TABELA DE FAIXAS DO IRRF".
+000840           DISPLAY "1 - INCLUIR FAIXA".
+000850           DISPLAY "2 - ALTERAR FAIXA".
+000860           DISPLAY "3 - EXCLUIR FAIXA".
+000870           DISPLAY "4 - LISTAR TABELA".
+000880           DISPLAY "5 - SAIR".
+000890           DISPLAY "DIGITE A OPCAO: ".
+000900           ACCEPT OPCAO-MENU.
+000910
+000920           EVALUATE TRUE
+000930               WHEN OPCAO-INCLUIR
+000940                   PERFORM 2000-INCLUIR-FAIXA THRU 2000-EXIT
+000950               WHEN OPCAO-ALTERAR
+000960                   PERFORM 3000-ALTERAR-FAIXA THRU 3000-EXIT
+000970               WHEN OPCAO-EXCLUIR
+000980                   PERFORM 4000-EXCLUIR-FAIXA THRU 4000-EXIT
+000990               WHEN OPCAO-LISTAR
+001000                   PERFORM 5000-LISTAR-TABELA THRU 5000-EXIT
+001010               WHEN OPCAO-SAIR
+001020                   CONTINUE
+001030               WHEN OTHER
+001040                   DISPLAY "OPCAO INVALIDA."
+001050           END-EVALUATE.
+001060       1000-EXIT.
+001070           EXIT.
+001080*
+001090*    --------------------------------------------------
+001100*    2000-INCLUIR-FAIXA
+001110*    INCLUI UMA NOVA FAIXA NA TABELA (POR EXEMPLO, A
+001120*    CARGA DA TABELA DO NOVO ANO EM JANEIRO).
+001130*    --------------------------------------------------
+001140       2000-INCLUIR-FAIXA.
+001150           DISPLAY "NUMERO DA FAIXA (01 = MAIS BAIXA): ".
+001160           ACCEPT FAIXA-NUMERO.
+001170           DISPLAY "LIMITE SUPERIOR DA FAIXA: ".
+001180           ACCEPT FAIXA-LIMITE.
+001190           DISPLAY "ALIQUOTA DA FAIXA (EX.: 0,075): ".
+001200           ACCEPT FAIXA-ALIQUOTA.
+001210           DISPLAY "PARCELA A DEDUZIR DA FAIXA: ".
+001220           ACCEPT FAIXA-DEDUCAO.
+001230           DISPLAY "DESCRICAO DA FAIXA (EX.: 7,5%): ".
+001240           ACCEPT FAIXA-DESCRICAO.
+001250
+001260           WRITE REG-FAIXA-IRRF
+001270               INVALID KEY
+001280                   DISPLAY "FAIXA JA CADASTRADA - NAO INCLUIDA."
+001290               NOT INVALID KEY
+001300                   DISPLAY "FAIXA INCLUIDA COM SUCESSO."
+001310           END-WRITE.
+001320       2000-EXIT.
+001330           EXIT.
+001340*
+001350*    --------------------------------------------------
+001360*    3000-ALTERAR-FAIXA
+001370*    ALTERA OS VALORES DE UMA FAIXA JA CADASTRADA, PARA
+001380*    A REVISAO ANUAL DOS LIMITES E COEFICIENTES.
+001390*    --------------------------------------------------
+001400       3000-ALTERAR-FAIXA.
+001410           DISPLAY "NUMERO DA FAIXA A ALTERAR: ".
+001420           ACCEPT FAIXA-NUMERO.
+001430
+001440           READ TAB-IRRF
+001445               INVALID KEY
+001450                   DISPLAY "FAIXA NAO ENCONTRADA."
+001460               NOT INVALID KEY
+001470                   DISPLAY "LIMITE SUPERIOR ATUAL: " FAIXA-LIMITE
+001480                   DISPLAY "NOVO LIMITE SUPERIOR: "
+001490                   ACCEPT FAIXA-LIMITE
+001500                   DISPLAY "NOVA ALIQUOTA: "
+001510                   ACCEPT FAIXA-ALIQUOTA
+001520                   DISPLAY "NOVA PARCELA A DEDUZIR: "
+001530                   ACCEPT FAIXA-DEDUCAO
+001540                   DISPLAY "NOVA DESCRICAO: "
+001550                   ACCEPT FAIXA-DESCRICAO
+001560                   REWRITE REG-FAIXA-IRRF
+001570                       INVALID KEY
+001580                           DISPLAY "ERRO AO REGRAVAR A FAIXA."
+001590                       NOT INVALID KEY
+001600                           DISPLAY "FAIXA ALTERADA COM SUCESSO."
+001610                   END-REWRITE
+001620           END-READ.
+001630       3000-EXIT.
+001640           EXIT.
+001650*
+001660*    --------------------------------------------------
+001670*    4000-EXCLUIR-FAIXA
+001680*    REMOVE UMA FAIXA DA TABELA.
+001690*    --------------------------------------------------
+001700       4000-EXCLUIR-FAIXA.
+001710           DISPLAY "NUMERO DA FAIXA A EXCLUIR: ".
+001720           ACCEPT FAIXA-NUMERO.
+001730
+001740           DELETE TAB-IRRF
+001750               INVALID KEY
+001760                   DISPLAY "FAIXA NAO ENCONTRADA - NAO EXCLUIDA."
+001770               NOT INVALID KEY
+001780                   DISPLAY "FAIXA EXCLUIDA COM SUCESSO."
+001790           END-DELETE.
+001800       4000-EXIT.
+001810           EXIT.
+001820*
+001830*    --------------------------------------------------
+001840*    5000-LISTAR-TABELA
+001850*    LISTA TODAS AS FAIXAS CADASTRADAS, EM ORDEM DE
+001860*    FAIXA-NUMERO, PARA CONFERENCIA ANTES DE LIBERAR A
+001870*    FOLHA DO MES.
+001880*    --------------------------------------------------
+001890       5000-LISTAR-TABELA.
+001900           MOVE "N" TO IND-FIM-LISTAGEM.
+001910           DISPLAY "FAIXA  LIMITE        ALIQUOTA  DEDUCAO".
+001920           DISPLAY "     DESCRICAO".
+001930
+001940           MOVE LOW-VALUES TO FAIXA-NUMERO.
+001950           START TAB-IRRF KEY IS GREATER THAN FAIXA-NUMERO
+001960               INVALID KEY
+001970                   SET FIM-LISTAGEM TO TRUE
+001980           END-START.
+001990
+002000           PERFORM 5100-LISTAR-UMA-FAIXA THRU 5100-EXIT
+002010               UNTIL FIM-LISTAGEM.
+002020       5000-EXIT.
+002030           EXIT.
+002040*
+002050*    --------------------------------------------------
+002060*    5100-LISTAR-UMA-FAIXA
+002070*    LE E EXIBE UMA FAIXA DA TABELA, NA ORDEM DA CHAVE.
+002080*    --------------------------------------------------
+002090       5100-LISTAR-UMA-FAIXA.
+002100           READ TAB-IRRF NEXT RECORD
+002110               AT END
+002120                   SET FIM-LISTAGEM TO TRUE
+002130               NOT AT END
+002140                   MOVE FAIXA-LIMITE  TO MASC-LIMITE
+002150                   MOVE FAIXA-DEDUCAO TO MASC-DEDUCAO
+002160                   MOVE FAIXA-ALIQUOTA TO MASC-ALIQUOTA
+002170                   DISPLAY FAIXA-NUMERO SPACE MASC-LIMITE SPACE
+002180                       MASC-ALIQUOTA SPACE MASC-DEDUCAO SPACE
+002190                       FAIXA-DESCRICAO
+002200           END-READ.
+002210       5100-EXIT.
+002220           EXIT.
+002230
+002240       END PROGRAM IRRF-MANUT.
