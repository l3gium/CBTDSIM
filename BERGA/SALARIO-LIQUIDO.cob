@@ -1,75 +1,553 @@
-       Identification Division.
-       Program-Id.              SALARIO-LIQUIDO.
-       Author.                  LUIZATTO, MIGUEL | BORGES, BEATRIZ.
-       Date-Written             20/08/2025
-       Date-Compiled            
-       Installation             IFSP CBT.
-       Security                 PROGRAMA PARA CALCULAR A DEDUCAO
-                                DO IMPOSTO DE RENDA
-                                
-       Environment DIVISION.
-       Configuration Section.
-       SOURCE-COMPUTER.         MEU PC.
-       OBJECT-COMPUTER.         MEU PC.
-       SPECIAL-NAMES.
-           DECIMAL-POINT Is COMMA.
-           
-       Data Division.
-       
-       WORKING-STORAGE SECTION.
-       77  QTD_HORA            PIC 9(03)      VALUE ZEROS.
-       77  VAL_HORA            PIC 9(09)V99   VALUE ZEROS.
-       77  SAL_BRUTO           PIC 9(09)V99   VALUE ZEROS.
-       77  IRRF                PIC 9(09)V99   VALUE ZEROS.
-       77  SAL_LIQUIDO         PIC 9(09)V99      VALUE ZEROS.
-       77  MASCARA             PIC Z9,99.
-       
-       PROCEDURE DIVISION.
-       INICIO.
-           DISPLAY "DIGITE O VALOR DA HORA (MENSAL): ".
-           ACCEPT VAL_HORA.
-           
-           DISPLAY	"DIGITE O TOTAL EM HORAS TRABALHADO (MES): ".
-           ACCEPT QTD_HORA.
-           
-           COMPUTE SAL_BRUTO = QTD_HORA * VAL_HORA * 5,25.
-           DISPLAY SAL_BRUTO.
-           MOVE SAL_BRUTO TO MASCARA
-           
-           IF (SAL_BRUTO <= 2112,00)
-               DISPLAY "SALARIO LIQUIDO: ", MASCARA
-               
-           ELSE IF (SAL_BRUTO <= 2826,65)
-               COMPUTE IRRF = SAL_BRUTO * 0,075 - 158,4
-               COMPUTE SAL_LIQUIDO = SAL_BRUTO - IRRF
-               
-               DISPLAY "7.5%"
-               
-               MOVE SAL_LIQUIDO TO MASCARA
-               DISPLAY "SALARIO LIQUIDO: ", SAL_LIQUIDO
-               
-           ELSE IF (SAL_BRUTO <= 3751,05)
-               COMPUTE IRRF = SAL_BRUTO * 0,15 - 370,4
-               COMPUTE SAL_LIQUIDO = SAL_BRUTO - IRRF
-               
-               DISPLAY "15%"
-               MOVE SAL_LIQUIDO TO MASCARA
-               DISPLAY "SALARIO LIQUIDO: ", SAL_LIQUIDO
-               
-           ELSE IF (SAL_BRUTO <= 4664,68)
-               COMPUTE IRRF = SAL_BRUTO * 0,225 - 651,73
-               COMPUTE SAL_LIQUIDO = SAL_BRUTO - IRRF
-               
-               DISPLAY "22.5%"
-               MOVE SAL_LIQUIDO TO MASCARA
-               DISPLAY "SALARIO LIQUIDO: ", SAL_LIQUIDO
-           ELSE
-               COMPUTE IRRF = SAL_BRUTO * 0,275 - 884,96
-               COMPUTE SAL_LIQUIDO = SAL_BRUTO - IRRF
-               
-               DISPLAY "27.5%"
-               MOVE SAL_LIQUIDO TO MASCARA
-               DISPLAY "SALARIO LIQUIDO: ", SAL_LIQUIDO
-           STOP RUN.
-           
-       END PROGRAM SALARIO-LIQUIDO.
+000010       Identification Division.
+000020       Program-Id.              SALARIO-LIQUIDO.
+000030       Author.                  LUIZATTO, MIGUEL |
+000040                                BORGES, BEATRIZ.
+000050       Installation             IFSP CBT.
+000060       Date-Written             20/08/2025.
+000070       Date-Compiled            .
+000080       Security                 PROGRAMA PARA CALCULAR A FOLHA
+000090                                DE PAGAMENTO E A DEDUCAO DO
+000100                                IMPOSTO DE RENDA.
+000110*
+000120*    HISTORICO DE ALTERACOES
+000130*    DATA       AUTOR   DESCRICAO
+000140*    20/08/2025 MLB     VERSAO ORIGINAL - UM FUNCIONARIO POR
+000150*                       EXECUCAO, VIA ACCEPT NO CONSOLE.
+000160*    08/08/2026 MSL     CONVERTIDO PARA PROCESSAMENTO EM LOTE
+000170*                       A PARTIR DO CADASTRO EMPLOYEE-MASTER,
+000180*                       COM EMISSAO DA FOLHA DE PAGAMENTO E
+000190*                       TOTAL GERAL AO FINAL DO LOTE.
+000200*    08/08/2026 MSL     INCLUIDO O DESCONTO DE INSS, APURADO
+000210*                       ANTES DO IRRF, SOBRE A BASE DO SALARIO
+000220*                       BRUTO.
+000230*    08/08/2026 MSL     INCLUIDA A QUANTIDADE DE DEPENDENTES,
+000240*                       COM DEDUCAO FIXA POR DEPENDENTE SOBRE A
+000250*                       BASE DE CALCULO DO IRRF.
+000260*    08/08/2026 MSL     INCLUIDA A GRAVACAO DO HISTORICO DA
+000270*                       FOLHA (HIST-FOLHA) PARA RECONCILIACAO
+000280*                       MENSAL COM O BANCO.
+000290*    08/08/2026 MSL     AS FAIXAS DO IRRF PASSARAM A SER LIDAS
+000300*                       DA TABELA TAB-IRRF (MANTIDA PELO
+000310*                       PROGRAMA IRRF-MANUT) EM VEZ DE LITERAIS
+000320*                       NO PROGRAMA.
+000330*    09/08/2026 MSL     INCLUIDO O CALCULO DAS HORAS EXTRAS, A
+000340*                       50% SOBRE O VALOR-HORA PARA AS HORAS
+000350*                       EXTRAS NORMAIS E A 100% PARA AS HORAS
+000360*                       EXTRAS EM DOMINGO/FERIADO, SOMADAS AO
+000370*                       SALARIO BRUTO DAS HORAS NORMAIS.
+000380*    09/08/2026 MSL     INCLUIDA A CONSISTENCIA DO VALOR-HORA E
+000390*                       DA QUANTIDADE DE HORAS DE CADA REGISTRO
+000400*                       LIDO, COM DESVIO DOS REGISTROS FORA DA
+000410*                       FAIXA MENSAL VALIDA PARA A SECAO DE
+000420*                       EXCECOES DA FOLHA, EM VEZ DE CALCULAR UM
+000430*                       LIQUIDO INCORRETO.
+000440*    09/08/2026 MSL     PASSOU A CONFERIR O FILE STATUS DA
+000450*                       ABERTURA E DA CARGA DA TABELA TAB-IRRF EM
+000460*                       1000-INICIALIZAR, PARANDO O LOTE COM
+000470*                       MENSAGEM SE A TABELA NAO EXISTIR OU
+000480*                       ESTIVER VAZIA, EM VEZ DE PROCESSAR A
+000490*                       FOLHA COM UMA FAIXA DE IRRF INEXISTENTE.
+000500*    09/08/2026 MSL     ALARGADO QTD-HORA-TOTAL PARA 4 DIGITOS, JA
+000510*                       QUE A SOMA DAS TRES QUANTIDADES DE HORAS
+000520*                       PODIA ESTOURAR 3 DIGITOS E VOLTAR PARA UM
+000530*                       VALOR DENTRO DA FAIXA MENSAL VALIDA.
+000540*    09/08/2026 MSL     INCLUIDA A CONFERENCIA DO LIMITE DE 10
+000550*                       FAIXAS EM 1100-CARREGAR-FAIXA-IRRF, JA QUE
+000560*                       A TABELA-IRRF EM MEMORIA SO COMPORTA 10
+000570*                       OCORRENCIAS.
+000580*    09/08/2026 MSL     AS HORAS EXTRAS PASSARAM A SER MULTIPLI-
+000590*                       CADAS TAMBEM POR FATOR-HORA-MENSAL, IGUAL
+000600*                       AS HORAS NORMAIS, JA QUE O CALCULO ANTIGO
+000610*                       RENDIA UMA HORA EXTRA MAIS BARATA QUE A
+000620*                       HORA NORMAL.
+000630*    09/08/2026 MSL     A CONSISTENCIA DE VALOR-HORA E QTD-HORA
+000640*                       PASSOU A CONFERIR TAMBEM NOT NUMERIC, JA
+000650*                       QUE O CADASTRO EMPLOYEE-MASTER E TEXTO E
+000660*                       PODE TRAZER O CAMPO EM BRANCO EM VEZ DE
+000670*                       ZERADO.
+000680*    09/08/2026 MSL     TAB-FAIXA PASSOU A SER UMA TABELA DE
+000690*                       TAMANHO VARIAVEL (DEPENDING ON
+000700*                       QTD-FAIXAS-IRRF), PARA QUE O SEARCH FIQUE
+000710*                       LIMITADO AS FAIXAS REALMENTE CARREGADAS
+000720*                       DA TABELA TAB-IRRF.
+000730*
+000740       Environment DIVISION.
+000750       Configuration Section.
+000760       SOURCE-COMPUTER.         MEU PC.
+000770       OBJECT-COMPUTER.         MEU PC.
+000780       SPECIAL-NAMES.
+000790           DECIMAL-POINT Is COMMA.
+000800
+000810       INPUT-OUTPUT SECTION.
+000820       FILE-CONTROL.
+000830           SELECT EMPLOYEE-MASTER  ASSIGN TO "EMPFOLHA"
+000840               ORGANIZATION IS LINE SEQUENTIAL.
+000850
+000860           SELECT FOLHA-PAGTO      ASSIGN TO "FOLHAREL"
+000870               ORGANIZATION IS LINE SEQUENTIAL.
+000880
+000890           SELECT HIST-FOLHA       ASSIGN TO "HISTFOLHA"
+000900               ORGANIZATION IS LINE SEQUENTIAL.
+000910
+000920           SELECT TAB-IRRF         ASSIGN TO "TABIRRF"
+000930               ORGANIZATION IS INDEXED
+000940               ACCESS MODE IS SEQUENTIAL
+000950               RECORD KEY IS FAIXA-NUMERO
+000960               FILE STATUS IS FS-TAB-IRRF.
+000970
+000980       Data Division.
+000990       FILE SECTION.
+001000       FD  EMPLOYEE-MASTER
+001010           LABEL RECORD IS STANDARD.
+001020       COPY "CB-EMPLOY.cpy".
+001030
+001040       FD  FOLHA-PAGTO
+001050           LABEL RECORD IS STANDARD.
+001060       01  LINHA-FOLHA                 PIC X(100).
+001070
+001080       FD  HIST-FOLHA
+001090           LABEL RECORD IS STANDARD.
+001100       COPY "CB-HIST.cpy".
+001110
+001120       FD  TAB-IRRF
+001130           LABEL RECORD IS STANDARD.
+001140       COPY "CB-FAIXA.cpy".
+001150       WORKING-STORAGE SECTION.
+001160*
+001170*    AREA DE CONTROLE DO LACO DE PROCESSAMENTO
+001180*
+001190       77  IND-FIM-FUNCIONARIO     PIC X(01) VALUE "N".
+001200           88  FIM-FUNCIONARIO         VALUE "S".
+001210       77  IND-FIM-TABELA-IRRF     PIC X(01) VALUE "N".
+001220           88  FIM-TABELA-IRRF         VALUE "S".
+001230       77  FS-TAB-IRRF             PIC X(02) VALUE "00".
+001240       77  QTD-FAIXAS-IRRF         PIC 9(02) COMP VALUE ZEROS.
+001250*
+001260*    TABELA DE FAIXAS DO IRRF, CARREGADA EM MEMORIA A PARTIR
+001270*    DO ARQUIVO TAB-IRRF NA ABERTURA DO PROGRAMA.
+001280*
+001290       01  TABELA-IRRF.
+001300           05  TAB-FAIXA OCCURS 1 TO 10 TIMES
+001310                         DEPENDING ON QTD-FAIXAS-IRRF
+001320                         INDEXED BY IDX-TAB-FAIXA.
+001330               10  TAB-FAIXA-LIMITE    PIC 9(09)V99.
+001340               10  TAB-FAIXA-ALIQUOTA  PIC 9V999.
+001350               10  TAB-FAIXA-DEDUCAO   PIC 9(09)V99.
+001360               10  TAB-FAIXA-DESCR     PIC X(06).
+001370*
+001380*    CONSTANTES DE CALCULO DA FOLHA
+001390*
+001400       77  FATOR-HORA-MENSAL       PIC 9V99  VALUE 5,25.
+001410       77  TAXA-HORA-EXTRA         PIC 9V99  VALUE 1,50.
+001420       77  TAXA-HORA-EXTRA-DOM     PIC 9V99  VALUE 2,00.
+001430*
+001440*    FAIXAS DE INSS (PROGRESSIVAS, POR DENTRO DA MESMA LOGICA
+001450*    DE ALIQUOTA EFETIVA - PARCELA A DEDUZIR - JA USADA PARA
+001460*    O IRRF NESTE PROGRAMA)
+001470*
+001480       77  INSS-LIMITE-1           PIC 9(09)V99 VALUE 1302,00.
+001490       77  INSS-LIMITE-2           PIC 9(09)V99 VALUE 2571,29.
+001500       77  INSS-LIMITE-3           PIC 9(09)V99 VALUE 3856,94.
+001510       77  INSS-LIMITE-4           PIC 9(09)V99 VALUE 7507,49.
+001520       77  INSS-ALIQUOTA-1         PIC 9V999    VALUE 0,075.
+001530       77  INSS-ALIQUOTA-2         PIC 9V999    VALUE 0,090.
+001540       77  INSS-ALIQUOTA-3         PIC 9V999    VALUE 0,120.
+001550       77  INSS-ALIQUOTA-4         PIC 9V999    VALUE 0,140.
+001560       77  INSS-DEDUCAO-2          PIC 9(05)V99 VALUE 19,53.
+001570       77  INSS-DEDUCAO-3          PIC 9(05)V99 VALUE 96,64.
+001580       77  INSS-DEDUCAO-4          PIC 9(05)V99 VALUE 173,80.
+001590       77  INSS-TETO               PIC 9(05)V99 VALUE 908,85.
+001600       77  VALOR-DEDUCAO-DEPENDT   PIC 9(05)V99 VALUE 189,59.
+001610*
+001620*    LIMITES DE CONSISTENCIA DAS HORAS E DO VALOR-HORA LIDOS
+001630*    DO CADASTRO MESTRE DE FUNCIONARIOS.
+001640*
+001650       77  QTD-HORA-MES-MAXIMA     PIC 9(03)    VALUE 744.
+001660*
+001670*    CAMPOS DE CALCULO DO FUNCIONARIO CORRENTE
+001680*
+001690       77  SAL-HORA-NORMAL         PIC 9(09)V99 VALUE ZEROS.
+001700       77  SAL-HORA-EXTRA          PIC 9(09)V99 VALUE ZEROS.
+001710       77  SAL-HORA-EXTRA-DOM      PIC 9(09)V99 VALUE ZEROS.
+001720       77  SAL_BRUTO               PIC 9(09)V99 VALUE ZEROS.
+001730       77  INSS                    PIC 9(09)V99 VALUE ZEROS.
+001740       77  BASE-IRRF               PIC 9(09)V99 VALUE ZEROS.
+001750       77  IRRF                    PIC 9(09)V99 VALUE ZEROS.
+001760       77  SAL_LIQUIDO             PIC 9(09)V99 VALUE ZEROS.
+001770       77  FAIXA-APLICADA          PIC X(06)    VALUE SPACES.
+001780       77  QTD-HORA-TOTAL          PIC 9(04)    VALUE ZEROS.
+001790       77  IND-FUNCIONARIO-VALIDO  PIC X(01) VALUE "S".
+001800           88  FUNCIONARIO-VALIDO      VALUE "S".
+001810           88  FUNCIONARIO-INVALIDO    VALUE "N".
+001820       77  MOTIVO-REJEICAO         PIC X(40)    VALUE SPACES.
+001830*
+001840*    TOTALIZADORES DO LOTE
+001850*
+001860       77  TOTAL-FUNC-PROCESSADO   PIC 9(05) COMP VALUE ZEROS.
+001870       77  TOTAL-FUNC-REJEITADO    PIC 9(05) COMP VALUE ZEROS.
+001880       77  TOTAL-SAL-BRUTO         PIC 9(11)V99 VALUE ZEROS.
+001890       77  TOTAL-INSS              PIC 9(11)V99 VALUE ZEROS.
+001900       77  TOTAL-IRRF              PIC 9(11)V99 VALUE ZEROS.
+001910       77  TOTAL-SAL-LIQUIDO       PIC 9(11)V99 VALUE ZEROS.
+001920       77  DATA-EXECUCAO           PIC 9(08)    VALUE ZEROS.
+001930*
+001940*    LINHAS DE IMPRESSAO DA FOLHA DE PAGAMENTO
+001950*
+001960       01  LINHA-CABECALHO-1.
+001970           05  FILLER          PIC X(100) VALUE
+001980               "FOLHA DE PAGAMENTO - REGISTRO DE FUNCIONARIOS".
+001990       01  LINHA-CABECALHO-2.
+002000           05  FILLER          PIC X(50) VALUE
+002010               "MATRIC  NOME                           SAL BRUTO".
+002020           05  FILLER          PIC X(50) VALUE
+002030               "       INSS         IRRF   SAL LIQUIDO  FAIXA".
+002040       01  LINHA-DETALHE.
+002050           05  LD-MATRICULA        PIC 9(06).
+002060           05  FILLER              PIC X(02) VALUE SPACES.
+002070           05  LD-NOME             PIC X(30).
+002080           05  LD-SAL-BRUTO        PIC Z.ZZZ.ZZ9,99.
+002090           05  FILLER              PIC X(02) VALUE SPACES.
+002100           05  LD-INSS             PIC Z.ZZZ.ZZ9,99.
+002110           05  FILLER              PIC X(02) VALUE SPACES.
+002120           05  LD-IRRF             PIC Z.ZZZ.ZZ9,99.
+002130           05  FILLER              PIC X(02) VALUE SPACES.
+002140           05  LD-SAL-LIQUIDO      PIC Z.ZZZ.ZZ9,99.
+002150           05  FILLER              PIC X(02) VALUE SPACES.
+002160           05  LD-FAIXA            PIC X(06).
+002170       01  LINHA-EXCECAO.
+002180           05  FILLER              PIC X(10) VALUE
+002190               "REJEITADO:".
+002200           05  LE-MATRICULA        PIC 9(06).
+002210           05  FILLER              PIC X(02) VALUE SPACES.
+002220           05  LE-NOME             PIC X(30).
+002230           05  FILLER              PIC X(02) VALUE SPACES.
+002240           05  LE-MOTIVO           PIC X(40).
+002250       01  LINHA-TOTAL.
+002260           05  FILLER              PIC X(20) VALUE
+002270               "TOTAL GERAL DO LOTE:".
+002280           05  LT-SAL-BRUTO        PIC Z.ZZZ.ZZZ.ZZ9,99.
+002290           05  FILLER              PIC X(02) VALUE SPACES.
+002300           05  LT-INSS             PIC Z.ZZZ.ZZZ.ZZ9,99.
+002310           05  FILLER              PIC X(02) VALUE SPACES.
+002320           05  LT-IRRF             PIC Z.ZZZ.ZZZ.ZZ9,99.
+002330           05  FILLER              PIC X(02) VALUE SPACES.
+002340           05  LT-SAL-LIQUIDO      PIC Z.ZZZ.ZZZ.ZZ9,99.
+002350       01  LINHA-TOTAL-REJEITADO.
+002360           05  FILLER              PIC X(31) VALUE
+002370               "TOTAL DE REGISTROS REJEITADOS:".
+002380           05  LT-FUNC-REJEITADO   PIC Z.ZZ9.
+002390
+002400       PROCEDURE DIVISION.
+002410*
+002420*    ==================================================
+002430*    0000-MAINLINE
+002440*    ROTINA PRINCIPAL - CONTROLA O LOTE DA FOLHA DE
+002450*    PAGAMENTO DO INICIO AO FIM.
+002460*    ==================================================
+002470       0000-MAINLINE.
+002480           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+002490
+002500           PERFORM 2000-PROCESSAR-FUNCIONARIO THRU 2000-EXIT
+002510               UNTIL FIM-FUNCIONARIO.
+002520
+002530           PERFORM 8000-FINALIZAR THRU 8000-EXIT.
+002540
+002550           STOP RUN.
+002560*
+002570*    --------------------------------------------------
+002580*    1000-INICIALIZAR
+002590*    ABRE OS ARQUIVOS E LE O PRIMEIRO FUNCIONARIO DO
+002600*    CADASTRO MESTRE.
+002610*    --------------------------------------------------
+002620       1000-INICIALIZAR.
+002630           ACCEPT DATA-EXECUCAO FROM DATE YYYYMMDD.
+002640
+002650           OPEN INPUT TAB-IRRF.
+002660           IF FS-TAB-IRRF NOT = "00"
+002670               DISPLAY "ERRO AO ABRIR A TABELA TAB-IRRF - FILE "
+002680                   "STATUS " FS-TAB-IRRF
+002690               DISPLAY "EXECUTE O IRRF-MANUT PARA CARREGAR A "
+002700                   "TABELA DO ANO ANTES DE RODAR A FOLHA."
+002710               STOP RUN
+002720           END-IF.
+002730           PERFORM 1100-CARREGAR-FAIXA-IRRF THRU 1100-EXIT
+002740               UNTIL FIM-TABELA-IRRF.
+002750           CLOSE TAB-IRRF.
+002760           IF QTD-FAIXAS-IRRF = ZEROS
+002770               DISPLAY "ERRO - TABELA TAB-IRRF ESTA VAZIA."
+002780               DISPLAY "EXECUTE O IRRF-MANUT PARA CARREGAR A "
+002790                   "TABELA DO ANO ANTES DE RODAR A FOLHA."
+002800               STOP RUN
+002810           END-IF.
+002820           OPEN INPUT  EMPLOYEE-MASTER.
+002830           OPEN OUTPUT FOLHA-PAGTO.
+002840           OPEN EXTEND HIST-FOLHA.
+002850
+002860           WRITE LINHA-FOLHA FROM LINHA-CABECALHO-1.
+002870           WRITE LINHA-FOLHA FROM LINHA-CABECALHO-2.
+002880
+002890           PERFORM 1200-LER-FUNCIONARIO THRU 1200-EXIT.
+002900       1000-EXIT.
+002910           EXIT.
+002920*
+002930*    --------------------------------------------------
+002940*    1100-CARREGAR-FAIXA-IRRF
+002950*    LE UMA FAIXA DO ARQUIVO TAB-IRRF E COLOCA NA TABELA
+002960*    EM MEMORIA, NA ORDEM DE FAIXA-NUMERO.
+002970*    --------------------------------------------------
+002980       1100-CARREGAR-FAIXA-IRRF.
+002990           READ TAB-IRRF NEXT RECORD
+003000               AT END
+003010                   SET FIM-TABELA-IRRF TO TRUE
+003020               NOT AT END
+003030                   ADD 1 TO QTD-FAIXAS-IRRF
+003040                   IF QTD-FAIXAS-IRRF > 10
+003050                       DISPLAY "ERRO - TABELA TAB-IRRF TEM MAIS "
+003060                           "DE 10 FAIXAS CADASTRADAS."
+003070                       STOP RUN
+003080                   END-IF
+003090                   SET IDX-TAB-FAIXA TO QTD-FAIXAS-IRRF
+003100                   MOVE FAIXA-LIMITE
+003110                       TO TAB-FAIXA-LIMITE (IDX-TAB-FAIXA)
+003120                   MOVE FAIXA-ALIQUOTA
+003130                       TO TAB-FAIXA-ALIQUOTA (IDX-TAB-FAIXA)
+003140                   MOVE FAIXA-DEDUCAO
+003150                       TO TAB-FAIXA-DEDUCAO (IDX-TAB-FAIXA)
+003160                   MOVE FAIXA-DESCRICAO
+003170                       TO TAB-FAIXA-DESCR (IDX-TAB-FAIXA)
+003180           END-READ.
+003190       1100-EXIT.
+003200           EXIT.
+003210*
+003220*    --------------------------------------------------
+003230*    1200-LER-FUNCIONARIO
+003240*    LE O PROXIMO REGISTRO DO CADASTRO MESTRE DE
+003250*    FUNCIONARIOS.
+003260*    --------------------------------------------------
+003270       1200-LER-FUNCIONARIO.
+003280           READ EMPLOYEE-MASTER
+003290               AT END
+003300                   SET FIM-FUNCIONARIO TO TRUE
+003310           END-READ.
+003320       1200-EXIT.
+003330           EXIT.
+003340*
+003350*    ==================================================
+003360*    2000-PROCESSAR-FUNCIONARIO
+003370*    CALCULA E EMITE A FOLHA DE UM FUNCIONARIO, E LE O
+003380*    PROXIMO REGISTRO PARA A PROXIMA ITERACAO.
+003390*    ==================================================
+003400       2000-PROCESSAR-FUNCIONARIO.
+003410           PERFORM 3000-CONSISTIR-FUNCIONARIO THRU 3000-EXIT.
+003420
+003430           IF FUNCIONARIO-VALIDO
+003440               PERFORM 4000-CALCULAR-FOLHA THRU 4000-EXIT
+003450               PERFORM 5000-GRAVAR-DETALHE THRU 5000-EXIT
+003460               PERFORM 5100-GRAVAR-HISTORICO THRU 5100-EXIT
+003470
+003480               ADD 1 TO TOTAL-FUNC-PROCESSADO
+003490               ADD SAL_BRUTO   TO TOTAL-SAL-BRUTO
+003500               ADD INSS        TO TOTAL-INSS
+003510               ADD IRRF        TO TOTAL-IRRF
+003520               ADD SAL_LIQUIDO TO TOTAL-SAL-LIQUIDO
+003530           ELSE
+003540               PERFORM 3100-GRAVAR-EXCECAO THRU 3100-EXIT
+003550               ADD 1 TO TOTAL-FUNC-REJEITADO
+003560           END-IF.
+003570
+003580           PERFORM 1200-LER-FUNCIONARIO THRU 1200-EXIT.
+003590       2000-EXIT.
+003600           EXIT.
+003610*
+003620*    --------------------------------------------------
+003630*    3000-CONSISTIR-FUNCIONARIO
+003640*    CONFERE SE O VALOR-HORA E AS QUANTIDADES DE HORAS DO
+003650*    REGISTRO LIDO ESTAO DENTRO DE UMA FAIXA MENSAL
+003660*    POSSIVEL, ANTES DE CALCULAR A FOLHA. REGISTROS FORA
+003670*    DA FAIXA SAO DESVIADOS PARA A SECAO DE EXCECOES EM
+003680*    VEZ DE GERAR UM LIQUIDO INCORRETO.
+003690*    --------------------------------------------------
+003700       3000-CONSISTIR-FUNCIONARIO.
+003710           SET FUNCIONARIO-VALIDO TO TRUE.
+003720           MOVE SPACES TO MOTIVO-REJEICAO.
+003730
+003740           IF FUNC-VAL-HORA NOT NUMERIC
+003750               OR FUNC-VAL-HORA = ZEROS
+003760               SET FUNCIONARIO-INVALIDO TO TRUE
+003770               MOVE "VALOR-HORA ZERADO OU EM BRANCO"
+003780                   TO MOTIVO-REJEICAO
+003790           END-IF.
+003800
+003810           IF FUNCIONARIO-VALIDO
+003820               IF FUNC-QTD-HORA NOT NUMERIC
+003830                   OR FUNC-QTD-HORA-EXTRA NOT NUMERIC
+003840                   OR FUNC-QTD-HORA-EXTRA-DOM NOT NUMERIC
+003850                   SET FUNCIONARIO-INVALIDO TO TRUE
+003860                   MOVE "QTD-HORA NAO NUMERICA OU EM BRANCO"
+003870                       TO MOTIVO-REJEICAO
+003880               END-IF
+003890           END-IF.
+003900
+003910           IF FUNCIONARIO-VALIDO
+003920               COMPUTE QTD-HORA-TOTAL =
+003930                   FUNC-QTD-HORA + FUNC-QTD-HORA-EXTRA
+003940                   + FUNC-QTD-HORA-EXTRA-DOM
+003950               IF FUNC-QTD-HORA = ZEROS
+003960                   OR QTD-HORA-TOTAL > QTD-HORA-MES-MAXIMA
+003970                   SET FUNCIONARIO-INVALIDO TO TRUE
+003980                   MOVE "QTD-HORA FORA DA FAIXA MENSAL VALIDA"
+003990                       TO MOTIVO-REJEICAO
+004000               END-IF
+004010           END-IF.
+004020       3000-EXIT.
+004030           EXIT.
+004040*
+004050*    --------------------------------------------------
+004060*    3100-GRAVAR-EXCECAO
+004070*    EMITE NA FOLHA DE PAGAMENTO A LINHA DE UM REGISTRO
+004080*    REJEITADO NA CONSISTENCIA, COM O MOTIVO DA REJEICAO,
+004090*    EM VEZ DE PARAR O LOTE PARA CORRECAO NO CONSOLE.
+004100*    --------------------------------------------------
+004110       3100-GRAVAR-EXCECAO.
+004120           MOVE FUNC-MATRICULA    TO LE-MATRICULA.
+004130           MOVE FUNC-NOME         TO LE-NOME.
+004140           MOVE MOTIVO-REJEICAO   TO LE-MOTIVO.
+004150           WRITE LINHA-FOLHA FROM LINHA-EXCECAO.
+004160       3100-EXIT.
+004170           EXIT.
+004180*
+004190*    --------------------------------------------------
+004200*    4000-CALCULAR-FOLHA
+004210*    APURA O SALARIO BRUTO, A FAIXA E O VALOR DO IRRF E
+004220*    O SALARIO LIQUIDO DO FUNCIONARIO CORRENTE.
+004230*    --------------------------------------------------
+004240       4000-CALCULAR-FOLHA.
+004250           COMPUTE SAL-HORA-NORMAL =
+004260               FUNC-QTD-HORA * FUNC-VAL-HORA * FATOR-HORA-MENSAL.
+004270           COMPUTE SAL-HORA-EXTRA =
+004280               FUNC-QTD-HORA-EXTRA * FUNC-VAL-HORA
+004290               * FATOR-HORA-MENSAL * TAXA-HORA-EXTRA.
+004300           COMPUTE SAL-HORA-EXTRA-DOM =
+004310               FUNC-QTD-HORA-EXTRA-DOM * FUNC-VAL-HORA
+004320               * FATOR-HORA-MENSAL * TAXA-HORA-EXTRA-DOM.
+004330           COMPUTE SAL_BRUTO =
+004340               SAL-HORA-NORMAL + SAL-HORA-EXTRA
+004350               + SAL-HORA-EXTRA-DOM.
+004360
+004370           PERFORM 4100-CALCULAR-INSS THRU 4100-EXIT.
+004380
+004390           COMPUTE BASE-IRRF =
+004400               SAL_BRUTO - INSS
+004410               - (FUNC-QTD-DEPENDENTE * VALOR-DEDUCAO-DEPENDT).
+004420           IF BASE-IRRF < ZEROS
+004430               MOVE ZEROS TO BASE-IRRF
+004440           END-IF.
+004450
+004460           SET IDX-TAB-FAIXA TO 1.
+004470           SEARCH TAB-FAIXA VARYING IDX-TAB-FAIXA
+004480               AT END
+004490                   COMPUTE IRRF =
+004500                       BASE-IRRF *
+004510                       TAB-FAIXA-ALIQUOTA (QTD-FAIXAS-IRRF)
+004520                       - TAB-FAIXA-DEDUCAO (QTD-FAIXAS-IRRF)
+004530                   MOVE TAB-FAIXA-DESCR (QTD-FAIXAS-IRRF)
+004540                       TO FAIXA-APLICADA
+004550               WHEN BASE-IRRF <= TAB-FAIXA-LIMITE (IDX-TAB-FAIXA)
+004560                   COMPUTE IRRF =
+004570                       BASE-IRRF *
+004580                       TAB-FAIXA-ALIQUOTA (IDX-TAB-FAIXA)
+004590                       - TAB-FAIXA-DEDUCAO (IDX-TAB-FAIXA)
+004600                   MOVE TAB-FAIXA-DESCR (IDX-TAB-FAIXA)
+004610                       TO FAIXA-APLICADA
+004620           END-SEARCH.
+004630           IF IRRF < ZEROS
+004640               MOVE ZEROS TO IRRF
+004650           END-IF.
+004660
+004670           COMPUTE SAL_LIQUIDO = SAL_BRUTO - INSS - IRRF.
+004680       4000-EXIT.
+004690           EXIT.
+004700*
+004710*    --------------------------------------------------
+004720*    4100-CALCULAR-INSS
+004730*    APLICA A TABELA PROGRESSIVA DE INSS (ALIQUOTA
+004740*    EFETIVA MENOS PARCELA A DEDUZIR) SOBRE O SALARIO
+004750*    BRUTO, ANTES DO CALCULO DO IRRF.
+004760*    --------------------------------------------------
+004770       4100-CALCULAR-INSS.
+004780           IF SAL_BRUTO <= INSS-LIMITE-1
+004790               COMPUTE INSS = SAL_BRUTO * INSS-ALIQUOTA-1
+004800           ELSE
+004810             IF SAL_BRUTO <= INSS-LIMITE-2
+004820               COMPUTE INSS =
+004830                   SAL_BRUTO * INSS-ALIQUOTA-2 - INSS-DEDUCAO-2
+004840             ELSE
+004850               IF SAL_BRUTO <= INSS-LIMITE-3
+004860                 COMPUTE INSS =
+004870                     SAL_BRUTO * INSS-ALIQUOTA-3 - INSS-DEDUCAO-3
+004880               ELSE
+004890                 IF SAL_BRUTO <= INSS-LIMITE-4
+004900                   COMPUTE INSS =
+004910                       SAL_BRUTO * INSS-ALIQUOTA-4
+004920                       - INSS-DEDUCAO-4
+004930                 ELSE
+004940                   MOVE INSS-TETO TO INSS
+004950                 END-IF
+004960               END-IF
+004970             END-IF
+004980           END-IF.
+004990       4100-EXIT.
+005000           EXIT.
+005010*
+005020*    --------------------------------------------------
+005030*    5000-GRAVAR-DETALHE
+005040*    EMITE A LINHA DO FUNCIONARIO NA FOLHA DE PAGAMENTO.
+005050*    --------------------------------------------------
+005060       5000-GRAVAR-DETALHE.
+005070           MOVE FUNC-MATRICULA TO LD-MATRICULA.
+005080           MOVE FUNC-NOME      TO LD-NOME.
+005090           MOVE SAL_BRUTO      TO LD-SAL-BRUTO.
+005100           MOVE INSS           TO LD-INSS.
+005110           MOVE IRRF           TO LD-IRRF.
+005120           MOVE SAL_LIQUIDO    TO LD-SAL-LIQUIDO.
+005130           MOVE FAIXA-APLICADA TO LD-FAIXA.
+005140           WRITE LINHA-FOLHA FROM LINHA-DETALHE.
+005150       5000-EXIT.
+005160           EXIT.
+005170*
+005180*    --------------------------------------------------
+005190*    5100-GRAVAR-HISTORICO
+005200*    ACRESCENTA UM REGISTRO AO HISTORICO DA FOLHA PARA
+005210*    RECONCILIACAO POSTERIOR COM O BANCO.
+005220*    --------------------------------------------------
+005230       5100-GRAVAR-HISTORICO.
+005240           MOVE DATA-EXECUCAO   TO HIST-DATA.
+005250           MOVE FUNC-MATRICULA  TO HIST-MATRICULA.
+005260           MOVE SAL_BRUTO       TO HIST-SAL-BRUTO.
+005270           MOVE INSS            TO HIST-INSS.
+005280           MOVE IRRF            TO HIST-IRRF.
+005290           MOVE SAL_LIQUIDO     TO HIST-SAL-LIQUIDO.
+005300           MOVE FAIXA-APLICADA  TO HIST-FAIXA-APLICADA.
+005310           WRITE REG-HISTORICO.
+005320       5100-EXIT.
+005330           EXIT.
+005340*
+005350*    ==================================================
+005360*    8000-FINALIZAR
+005370*    EMITE A LINHA DE TOTAL GERAL DO LOTE E FECHA OS
+005380*    ARQUIVOS.
+005390*    ==================================================
+005400       8000-FINALIZAR.
+005410           MOVE TOTAL-SAL-BRUTO   TO LT-SAL-BRUTO.
+005420           MOVE TOTAL-INSS        TO LT-INSS.
+005430           MOVE TOTAL-IRRF        TO LT-IRRF.
+005440           MOVE TOTAL-SAL-LIQUIDO TO LT-SAL-LIQUIDO.
+005450           WRITE LINHA-FOLHA FROM LINHA-TOTAL.
+005460           MOVE TOTAL-FUNC-REJEITADO TO LT-FUNC-REJEITADO.
+005470           WRITE LINHA-FOLHA FROM LINHA-TOTAL-REJEITADO.
+005480
+005490           CLOSE EMPLOYEE-MASTER, FOLHA-PAGTO, HIST-FOLHA.
+005500       8000-EXIT.
+005510           EXIT.
+005520
+005530       END PROGRAM SALARIO-LIQUIDO.
